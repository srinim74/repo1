@@ -0,0 +1,182 @@
+       $SET SQL(DBMAN=ODBC)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBCONN-FILE ASSIGN TO "DBCONN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DBCONN-STATUS.
+           SELECT COMPANY-TRANS-FILE ASSIGN TO "COMPTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBCONN-FILE
+           RECORDING MODE IS F.
+       01  DBCONN-RECORD.
+           COPY DBCONN
+               REPLACING ==WS-DB-INSTANCE== BY ==PF-DB-INSTANCE==
+                         ==WS-DB-USERID==   BY ==PF-DB-USERID==
+                         ==WS-DB-PASSWORD== BY ==PF-DB-PASSWORD==.
+       FD  COMPANY-TRANS-FILE
+           RECORDING MODE IS F.
+       01  COMPANY-TRANS-RECORD.
+           05  TRAN-ACTION                 PIC X(1).
+               88  TRAN-IS-INSERT                  VALUE 'I'.
+               88  TRAN-IS-UPDATE                  VALUE 'U'.
+           COPY COMPANY
+               REPLACING ==WS-ID==      BY ==TRAN-ID==
+                         ==WS-NAME==    BY ==TRAN-NAME==
+                         ==WS-ADDRESS== BY ==TRAN-ADDRESS==
+                         ==WS-CITY==    BY ==TRAN-CITY==
+                         ==WS-STATE==   BY ==TRAN-STATE==
+                         ==WS-ZIP==     BY ==TRAN-ZIP==
+                         ==WS-PHONE==   BY ==TRAN-PHONE==
+                         ==WS-STATUS==  BY ==TRAN-STATUS==.
+       WORKING-STORAGE SECTION.
+       01  WS-COMPANY-RECORD.
+           COPY COMPANY.
+       01  WS-DB-CONNECTION.
+           COPY DBCONN.
+       01  WS-DBCONN-STATUS          PIC X(2).
+       01  WS-TRANS-STATUS           PIC X(2).
+       01  WS-RETURN-CODE            PIC S9(4) COMP VALUE ZERO.
+       01  WS-RUN-DATE               PIC X(8).
+       01  WS-RUN-TIME               PIC X(6).
+       01  WS-RUN-ID                 PIC X(8) VALUE 'PROGRAM3'.
+       01  WS-AUDIT-SQLCODE          PIC S9(9) COMP-5.
+       01  WS-END-OF-TRANS-SW        PIC X(1) VALUE 'N'.
+           88  WS-END-OF-TRANS               VALUE 'Y'.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM 0100-READ-DB-PARAMETERS.
+           IF WS-RETURN-CODE = 0
+                EXEC SQL
+                    CONNECT TO :WS-DB-INSTANCE
+                        USER :WS-DB-USERID
+                        USING :WS-DB-PASSWORD
+                END-EXEC
+                IF SQLCODE = 0
+                     DISPLAY 'CONNECTION SUCCESSFUL'
+                     PERFORM 0200-PROCESS-TRANSACTIONS
+                     EXEC SQL COMMIT END-EXEC
+                ELSE
+                     DISPLAY 'CONNECTION FAILED'
+                     MOVE 12 TO WS-RETURN-CODE
+                END-IF
+           END-IF.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+       0100-READ-DB-PARAMETERS.
+           OPEN INPUT DBCONN-FILE
+           IF WS-DBCONN-STATUS = '00'
+                READ DBCONN-FILE INTO WS-DB-CONNECTION
+                CLOSE DBCONN-FILE
+           ELSE
+                DISPLAY 'UNABLE TO OPEN DBCONN PARAMETER FILE - STATUS '
+                    WS-DBCONN-STATUS
+                MOVE 12 TO WS-RETURN-CODE
+           END-IF.
+
+       0200-PROCESS-TRANSACTIONS.
+           OPEN INPUT COMPANY-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+                DISPLAY 'UNABLE TO OPEN TRANSACTION FILE - STATUS '
+                    WS-TRANS-STATUS
+                MOVE 12 TO WS-RETURN-CODE
+           ELSE
+                PERFORM 0210-READ-NEXT-TRANSACTION
+                PERFORM UNTIL WS-END-OF-TRANS
+                     PERFORM 0220-APPLY-TRANSACTION
+                     PERFORM 0210-READ-NEXT-TRANSACTION
+                END-PERFORM
+                CLOSE COMPANY-TRANS-FILE
+           END-IF.
+
+       0210-READ-NEXT-TRANSACTION.
+           READ COMPANY-TRANS-FILE
+               AT END
+                    SET WS-END-OF-TRANS TO TRUE
+           END-READ.
+
+       0220-APPLY-TRANSACTION.
+           MOVE TRAN-ID      TO WS-ID
+           MOVE TRAN-NAME    TO WS-NAME
+           MOVE TRAN-ADDRESS TO WS-ADDRESS
+           MOVE TRAN-CITY    TO WS-CITY
+           MOVE TRAN-STATE   TO WS-STATE
+           MOVE TRAN-ZIP     TO WS-ZIP
+           MOVE TRAN-PHONE   TO WS-PHONE
+           MOVE TRAN-STATUS  TO WS-STATUS
+           EVALUATE TRUE
+                WHEN TRAN-IS-INSERT
+                     PERFORM 0300-INSERT-COMPANY
+                WHEN TRAN-IS-UPDATE
+                     PERFORM 0400-UPDATE-COMPANY
+                WHEN OTHER
+                     DISPLAY 'INVALID TRANSACTION ACTION FOR ID '
+                         TRAN-ID
+                     IF WS-RETURN-CODE < 8
+                          MOVE 8 TO WS-RETURN-CODE
+                     END-IF
+           END-EVALUATE.
+
+       0300-INSERT-COMPANY.
+           EXEC SQL
+               INSERT INTO COMPANY
+                      (ID, NAME, ADDRESS, CITY, STATE, ZIP, PHONE,
+                       STATUS)
+               VALUES (:WS-ID, :WS-NAME, :WS-ADDRESS, :WS-CITY,
+                       :WS-STATE, :WS-ZIP, :WS-PHONE, :WS-STATUS)
+           END-EXEC.
+           IF SQLCODE = 0
+                DISPLAY 'COMPANY ' WS-ID ' INSERTED - ADDRESS : '
+                    WS-ADDRESS
+           ELSE
+                DISPLAY 'INSERT FAILED FOR COMPANY ' WS-ID
+                    ' - SQLCODE ' SQLCODE
+                MOVE 12 TO WS-RETURN-CODE
+           END-IF
+           PERFORM 0500-WRITE-AUDIT-RECORD.
+
+       0400-UPDATE-COMPANY.
+           EXEC SQL
+               UPDATE COMPANY
+                  SET NAME    = :WS-NAME,
+                      ADDRESS = :WS-ADDRESS,
+                      CITY    = :WS-CITY,
+                      STATE   = :WS-STATE,
+                      ZIP     = :WS-ZIP,
+                      PHONE   = :WS-PHONE,
+                      STATUS  = :WS-STATUS
+                WHERE ID = :WS-ID
+           END-EXEC.
+           EVALUATE SQLCODE
+                WHEN 0
+                     DISPLAY 'COMPANY ' WS-ID ' UPDATED - ADDRESS : '
+                         WS-ADDRESS
+                WHEN 100
+                     DISPLAY 'COMPANY ' WS-ID ' NOT FOUND FOR UPDATE'
+                     IF WS-RETURN-CODE < 8
+                          MOVE 8 TO WS-RETURN-CODE
+                     END-IF
+                WHEN OTHER
+                     DISPLAY 'UPDATE FAILED FOR COMPANY ' WS-ID
+                         ' - SQLCODE ' SQLCODE
+                     MOVE 12 TO WS-RETURN-CODE
+           END-EVALUATE
+           PERFORM 0500-WRITE-AUDIT-RECORD.
+
+       0500-WRITE-AUDIT-RECORD.
+           MOVE SQLCODE TO WS-AUDIT-SQLCODE
+           EXEC SQL
+               INSERT INTO "COMPANY-AUDIT"
+                      ("RUN-ID", "RUN-DATE", "RUN-TIME", "REQUESTED-ID",
+                       "SQLCODE-OUTCOME")
+               VALUES (:WS-RUN-ID, :WS-RUN-DATE, :WS-RUN-TIME,
+                       :WS-ID, :WS-AUDIT-SQLCODE)
+           END-EXEC.
