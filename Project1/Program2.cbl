@@ -2,36 +2,275 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM2.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBCONN-FILE ASSIGN TO "DBCONN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DBCONN-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "COMPEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COMPCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DBCONN-FILE
+           RECORDING MODE IS F.
+       01  DBCONN-RECORD.
+           COPY DBCONN
+               REPLACING ==WS-DB-INSTANCE== BY ==PF-DB-INSTANCE==
+                         ==WS-DB-USERID==   BY ==PF-DB-USERID==
+                         ==WS-DB-PASSWORD== BY ==PF-DB-PASSWORD==.
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD.
+           COPY COMPANY
+               REPLACING ==WS-ID==      BY ==EXT-ID==
+                         ==WS-NAME==    BY ==EXT-NAME==
+                         ==WS-ADDRESS== BY ==EXT-ADDRESS==
+                         ==WS-CITY==    BY ==EXT-CITY==
+                         ==WS-STATE==   BY ==EXT-STATE==
+                         ==WS-ZIP==     BY ==EXT-ZIP==
+                         ==WS-PHONE==   BY ==EXT-PHONE==
+                         ==WS-STATUS==  BY ==EXT-STATUS==.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           COPY CKPTREC
+               REPLACING ==CKPT-LAST-ID==  BY ==FCKPT-LAST-ID==
+                         ==CKPT-RUN-DATE== BY ==FCKPT-RUN-DATE==
+                         ==CKPT-RUN-TIME== BY ==FCKPT-RUN-TIME==.
        WORKING-STORAGE SECTION.
-       01 WS-ID        PIC S9(9) COMP-5.
-       01 WS-ADDRESS   PIC X(50). 
+       01  WS-COMPANY-RECORD.
+           COPY COMPANY.
+       01  WS-DB-CONNECTION.
+           COPY DBCONN.
+       01  WS-CHECKPOINT-RECORD.
+           COPY CKPTREC.
+       01  WS-DBCONN-STATUS          PIC X(2).
+       01  WS-EXTRACT-STATUS         PIC X(2).
+       01  WS-CKPT-STATUS            PIC X(2).
+       01  WS-RETURN-CODE            PIC S9(4) COMP VALUE ZERO.
+       01  WS-ROW-COUNT              PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-RESTART-ID             PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-HAS-CKPT-SW            PIC X(1) VALUE 'N'.
+           88 WS-HAS-CKPT                  VALUE 'Y'.
+       01  WS-RUN-DATE               PIC X(8).
+       01  WS-RUN-TIME               PIC X(6).
+       01  WS-RUN-ID                 PIC X(8) VALUE 'PROGRAM2'.
+       01  WS-AUDIT-SQLCODE          PIC S9(9) COMP-5.
+       01  WS-SRC-ADDR-LEN           PIC S9(9) COMP-5.
+       01  WS-TRUNC-AMT              PIC S9(9) COMP-5.
+       01  WS-END-OF-CURSOR-SW  PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CURSOR         VALUE 'Y'.
        EXEC SQL INCLUDE SQLCA END-EXEC.
        PROCEDURE DIVISION.
-           EXEC SQL CONNECT TO "PostgreSQL30" USER postgres
-               USING Dec2018!
-           END-EXEC.
-           IF SQLCODE = 0
-                DISPLAY 'CONNECTION SUCCESSFUL' 
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM 0100-READ-DB-PARAMETERS.
+           IF WS-RETURN-CODE = 0
+                EXEC SQL
+                    CONNECT TO :WS-DB-INSTANCE
+                        USER :WS-DB-USERID
+                        USING :WS-DB-PASSWORD
+                END-EXEC
+                IF SQLCODE = 0
+                     DISPLAY 'CONNECTION SUCCESSFUL'
+                     PERFORM 0200-PROCESS-COMPANIES
+                     EXEC SQL COMMIT END-EXEC
+                ELSE
+                     DISPLAY 'CONNECTION FAILED'
+                     MOVE 12 TO WS-RETURN-CODE
+                END-IF
+           END-IF.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+       0100-READ-DB-PARAMETERS.
+           OPEN INPUT DBCONN-FILE
+           IF WS-DBCONN-STATUS = '00'
+                READ DBCONN-FILE INTO WS-DB-CONNECTION
+                CLOSE DBCONN-FILE
+           ELSE
+                DISPLAY 'UNABLE TO OPEN DBCONN PARAMETER FILE - STATUS '
+                    WS-DBCONN-STATUS
+                MOVE 12 TO WS-RETURN-CODE
+           END-IF.
+
+       0200-PROCESS-COMPANIES.
+           PERFORM 0150-READ-CHECKPOINT
+           IF WS-RETURN-CODE = 0
+                IF WS-HAS-CKPT
+                     OPEN EXTEND EXTRACT-FILE
+                ELSE
+                     OPEN OUTPUT EXTRACT-FILE
+                END-IF
+                IF WS-EXTRACT-STATUS NOT = '00'
+                     DISPLAY 'UNABLE TO OPEN EXTRACT FILE - STATUS '
+                         WS-EXTRACT-STATUS
+                     MOVE 12 TO WS-RETURN-CODE
+                ELSE
+                     PERFORM 0205-RUN-COMPANY-CURSOR
+                END-IF
+           END-IF.
+
+       0205-RUN-COMPANY-CURSOR.
+           EXEC SQL
+               DECLARE COMPANY-CURSOR CURSOR FOR
+               SELECT ID, NAME, ADDRESS, CITY, STATE, ZIP, PHONE,
+                      STATUS, LENGTH(ADDRESS)
+                 FROM COMPANY
+                WHERE :WS-HAS-CKPT-SW = 'N' OR ID > :WS-RESTART-ID
+                ORDER BY ID
+           END-EXEC
+           EXEC SQL OPEN COMPANY-CURSOR END-EXEC
+           IF SQLCODE NOT = 0
+                DISPLAY 'UNABLE TO OPEN COMPANY CURSOR - SQLCODE '
+                    SQLCODE
+                MOVE 12 TO WS-RETURN-CODE
            ELSE
-                DISPLAY 'CONNECTION FAILED'
-                STOP RUN
+                PERFORM UNTIL WS-END-OF-CURSOR
+                     PERFORM 0206-FETCH-AND-PROCESS-ROW
+                END-PERFORM
+                EXEC SQL CLOSE COMPANY-CURSOR END-EXEC
+                IF WS-RETURN-CODE = 0 AND WS-ROW-COUNT = 0
+                     AND NOT WS-HAS-CKPT
+                     DISPLAY 'NO COMPANY RECORDS FOUND'
+                     MOVE 8 TO WS-RETURN-CODE
+                     MOVE ZERO TO WS-ID
+                     MOVE 100 TO WS-AUDIT-SQLCODE
+                     PERFORM 0230-INSERT-AUDIT-RECORD
+                END-IF
+           END-IF
+           CLOSE EXTRACT-FILE
+           IF WS-RETURN-CODE NOT = 12
+                PERFORM 0250-CLEAR-CHECKPOINT
            END-IF.
+
+       0206-FETCH-AND-PROCESS-ROW.
            EXEC SQL
-                   SELECT ID, ADDRESS
-                     INTO :WS-ID, :WS-ADDRESS
-                   FROM COMPANY
-                   WHERE ID = 1
+               FETCH COMPANY-CURSOR
+                 INTO :WS-ID, :WS-NAME, :WS-ADDRESS,
+                      :WS-CITY, :WS-STATE, :WS-ZIP,
+                      :WS-PHONE, :WS-STATUS,
+                      :WS-SRC-ADDR-LEN
+           END-EXEC
+           EVALUATE SQLCODE
+                WHEN 0
+                     DISPLAY 'ID : ' WS-ID ' ADDRESS : ' WS-ADDRESS
+                     ADD 1 TO WS-ROW-COUNT
+                     PERFORM 0260-CHECK-ADDRESS-LENGTH
+                     PERFORM 0210-WRITE-EXTRACT-RECORD
+                     IF WS-EXTRACT-STATUS = '00'
+                          PERFORM 0220-WRITE-AUDIT-RECORD
+                          PERFORM 0240-WRITE-CHECKPOINT
+                     ELSE
+                          MOVE 12 TO WS-AUDIT-SQLCODE
+                          PERFORM 0230-INSERT-AUDIT-RECORD
+                          SET WS-END-OF-CURSOR TO TRUE
+                     END-IF
+                WHEN 100
+                     SET WS-END-OF-CURSOR TO TRUE
+                WHEN OTHER
+                     DISPLAY 'ERROR RETRIEVING DATA  ' SQLCODE
+                     MOVE 12 TO WS-RETURN-CODE
+                     MOVE ZERO TO WS-ID
+                     PERFORM 0220-WRITE-AUDIT-RECORD
+                     SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+
+       0150-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-ID
+           MOVE 'N' TO WS-HAS-CKPT-SW
+           OPEN INPUT CHECKPOINT-FILE
+           EVALUATE WS-CKPT-STATUS
+                WHEN '00'
+                     READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+                     IF WS-CKPT-STATUS = '00'
+                          MOVE CKPT-LAST-ID TO WS-RESTART-ID
+                          SET WS-HAS-CKPT TO TRUE
+                          DISPLAY 'RESUMING RUN AFTER COMPANY ID '
+                              WS-RESTART-ID
+                     END-IF
+                     CLOSE CHECKPOINT-FILE
+                WHEN '35'
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY 'ERROR OPENING CHECKPOINT FILE - STATUS '
+                         WS-CKPT-STATUS
+                     MOVE 12 TO WS-RETURN-CODE
+           END-EVALUATE.
+
+       0210-WRITE-EXTRACT-RECORD.
+           MOVE WS-COMPANY-RECORD TO EXTRACT-RECORD
+           WRITE EXTRACT-RECORD
+           IF WS-EXTRACT-STATUS NOT = '00'
+                DISPLAY 'ERROR WRITING EXTRACT RECORD - STATUS '
+                    WS-EXTRACT-STATUS
+                IF WS-RETURN-CODE < 12
+                     MOVE 12 TO WS-RETURN-CODE
+                END-IF
+           END-IF.
+
+       0220-WRITE-AUDIT-RECORD.
+           MOVE SQLCODE TO WS-AUDIT-SQLCODE
+           PERFORM 0230-INSERT-AUDIT-RECORD.
+
+       0230-INSERT-AUDIT-RECORD.
+           EXEC SQL
+               INSERT INTO "COMPANY-AUDIT"
+                      ("RUN-ID", "RUN-DATE", "RUN-TIME", "REQUESTED-ID",
+                       "SQLCODE-OUTCOME")
+               VALUES (:WS-RUN-ID, :WS-RUN-DATE, :WS-RUN-TIME,
+                       :WS-ID, :WS-AUDIT-SQLCODE)
            END-EXEC.
-           IF SQLCODE = 0
-                DISPLAY 'ADDRESS : ' WS-ADDRESS
+
+       0240-WRITE-CHECKPOINT.
+           MOVE WS-ID TO CKPT-LAST-ID
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           MOVE WS-RUN-TIME TO CKPT-RUN-TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+                DISPLAY 'ERROR OPENING CHECKPOINT FILE - STATUS '
+                    WS-CKPT-STATUS
+                IF WS-RETURN-CODE < 12
+                     MOVE 12 TO WS-RETURN-CODE
+                END-IF
            ELSE
-                DISPLAY 'ERROR RETRIEVING DATA  ' SQLCODE
-           END-IF.
-           DISPLAY 'JAN 18TH 2019'.
-           DISPLAY 'CHANGE-1 ON JAN 21ST 2019'.
-           DISPLAY 'CHANGE-1 ON JAN22ND 2019'.
-           DISPLAY 'CHANGE ON JAN23RD 2019'.
-           DISPLAY 'CHANGE-1 ON JAN 23RD 2019'.
-           DISPLAY 'CHANGE-2 ON JAN 23RD 2019'.
-           STOP RUN.
+                MOVE WS-CHECKPOINT-RECORD TO CHECKPOINT-RECORD
+                WRITE CHECKPOINT-RECORD
+                IF WS-CKPT-STATUS NOT = '00'
+                     DISPLAY 'ERROR WRITING CHECKPOINT RECORD - STATUS '
+                         WS-CKPT-STATUS
+                     IF WS-RETURN-CODE < 12
+                          MOVE 12 TO WS-RETURN-CODE
+                     END-IF
+                END-IF
+                CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0250-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+                DISPLAY 'ERROR CLEARING CHECKPOINT FILE - STATUS '
+                    WS-CKPT-STATUS
+                IF WS-RETURN-CODE < 12
+                     MOVE 12 TO WS-RETURN-CODE
+                END-IF
+           ELSE
+                CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0260-CHECK-ADDRESS-LENGTH.
+           IF WS-SRC-ADDR-LEN > LENGTH OF WS-ADDRESS
+                COMPUTE WS-TRUNC-AMT =
+                    WS-SRC-ADDR-LEN - LENGTH OF WS-ADDRESS
+                DISPLAY 'WARNING - ADDRESS TRUNCATED FOR COMPANY ID '
+                    WS-ID ' - SOURCE LENGTH ' WS-SRC-ADDR-LEN
+                    ' EXCEEDS FIELD LENGTH ' LENGTH OF WS-ADDRESS
+                    ' - TRUNCATED ' WS-TRUNC-AMT ' CHARACTERS'
+                IF WS-RETURN-CODE = 0
+                     MOVE 4 TO WS-RETURN-CODE
+                END-IF
+           END-IF.
