@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  COMPANY.CPY                                                 *
+      *  COMPANY MASTER PROFILE FIELDS - INCLUDE UNDER A 01 LEVEL     *
+      *  IN THE CALLING PROGRAM'S WORKING-STORAGE (AND IN THE FD      *
+      *  RECORD FOR THE EXTRACT FILE).                                *
+      *****************************************************************
+           05  WS-ID                       PIC S9(9) COMP-5.
+           05  WS-NAME                     PIC X(40).
+           05  WS-ADDRESS                  PIC X(50).
+           05  WS-CITY                     PIC X(30).
+           05  WS-STATE                    PIC X(2).
+           05  WS-ZIP                      PIC X(10).
+           05  WS-PHONE                    PIC X(15).
+           05  WS-STATUS                   PIC X(1).
