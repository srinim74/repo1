@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DBCONN.CPY                                                  *
+      *  DATABASE CONNECTION PARAMETERS - INCLUDE UNDER A 01 LEVEL    *
+      *  IN THE CALLING PROGRAM'S WORKING-STORAGE (AND IN THE FD      *
+      *  RECORD FOR THE DBCONN PARAMETER FILE). VALUES ARE SUPPLIED   *
+      *  AT RUN TIME FROM THE DBCONN PARAMETER FILE SO THE INSTANCE   *
+      *  NAME AND CREDENTIALS ARE NEVER COMPILED INTO A PROGRAM.      *
+      *****************************************************************
+           05  WS-DB-INSTANCE              PIC X(30).
+           05  WS-DB-USERID                PIC X(30).
+           05  WS-DB-PASSWORD              PIC X(30).
