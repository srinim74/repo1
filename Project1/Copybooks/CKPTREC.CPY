@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CKPTREC.CPY                                                 *
+      *  CHECKPOINT/RESTART RECORD FOR MULTI-COMPANY BATCH RUNS -     *
+      *  INCLUDE UNDER A 01 LEVEL IN THE CALLING PROGRAM'S WORKING-   *
+      *  STORAGE (AND IN THE FD RECORD FOR THE CHECKPOINT FILE).      *
+      *  HOLDS THE LAST COMPANY ID SUCCESSFULLY PROCESSED SO A        *
+      *  RESTARTED RUN CAN RESUME WITHOUT REPROCESSING EARLIER ROWS.  *
+      *****************************************************************
+           05  CKPT-LAST-ID                PIC S9(9) COMP-5.
+           05  CKPT-RUN-DATE               PIC X(8).
+           05  CKPT-RUN-TIME               PIC X(6).
